@@ -1,7 +1,8 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Maintain PERSONAS-ARCHIVO: add, search, modify and
+      *           delete persona records by PERSONA-CEDULA.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,20 +10,59 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL PERSONAS-ARCHIVO
-           ASSIGN TO "prueba8.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PERSONAS-ARCHIVO
+           ASSIGN TO "PERSONAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PERSONA-CEDULA
+           FILE STATUS IS PERSONAS-STATUS.
+
+           SELECT OPTIONAL TRANSACCIONES-ARCHIVO
+           ASSIGN TO WS-NOMBRE-LOTE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANS-STATUS.
+
+           SELECT OPTIONAL LOTE-SENTINEL-ARCHIVO
+           ASSIGN TO "PERSONAS.LOTE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SENTINEL-STATUS.
+
+           SELECT OPTIONAL AUDITORIA-ARCHIVO
+           ASSIGN TO "AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDITORIA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
            FD PERSONAS-ARCHIVO.
            01 PERSONAS-REGISTRO.
-               05 PERSONA-NOMBRE PIC X(25).
-               05 PERSONA-APELLIDO PIC X(25).
-               05 PERSONA-FECHA PIC X(10).
-               05 PERSONA-CEDULA PIC X(10).
-               05 PERSONA-CELULAR PIC X(10).
+               COPY "personas.cpy".
+
+           FD TRANSACCIONES-ARCHIVO.
+           01 TRANS-LINEA PIC X(100).
+
+           FD LOTE-SENTINEL-ARCHIVO.
+           01 SENTINEL-LINEA PIC X(100).
+
+           FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               COPY "auditoria.cpy".
        WORKING-STORAGE SECTION.
+       77  PERSONAS-STATUS PIC XX VALUE "00".
+       77  TRANS-STATUS PIC XX VALUE "00".
+       77  SENTINEL-STATUS PIC XX VALUE "00".
+       77  AUDITORIA-STATUS PIC XX VALUE "00".
+       77  WS-NOMBRE-LOTE PIC X(100) VALUE SPACE.
+       77  MODO-LOTE PIC X VALUE "N".
+       77  MODO-LOTE-POR-SENTINEL PIC X VALUE "N".
+       77  WS-RC-BORRADO PIC S9(9) COMP-5 VALUE ZERO.
+       77  WS-EOF-LOTE PIC X VALUE "N".
+       77  WS-OPERADOR-ID PIC X(10) VALUE SPACE.
+       77  WS-FECHA-ACTUAL PIC 9(8) VALUE ZERO.
+       77  WS-HORA-ACTUAL PIC 9(8) VALUE ZERO.
+       77  WS-FECHA-HORA PIC X(20) VALUE SPACE.
+       77  WS-AUD-ACCION PIC X(10) VALUE SPACE.
+       77  WS-AUD-CLAVE PIC X(25) VALUE SPACE.
        77  NOMBRE PIC X(33)
            VALUE "Introduce el nombre a registrar: ".
        77  APELLIDOS PIC X(25)
@@ -35,56 +75,356 @@
            VALUE "Introduce un número de teléfono: ".
        77  SI-NO PIC X VALUE "S".
        77  ENTRADA PIC X.
+       77  OPCION-MENU PIC X.
+       77  CEDULA-BUSCADA PIC X(10).
+       77  CEDULA-DUPLICADA PIC X VALUE "N".
+       77  WS-CAMPO-VALIDO PIC X VALUE "S".
+       77  WS-DIA PIC 99.
+       77  WS-MES PIC 99.
+       77  WS-ANIO PIC 9(4).
+       77  WS-ANIO-BISIESTO PIC X VALUE "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM DETECTAR-MODO-LOTE.
             PERFORM PROCEDIMIENTO-APERTURA.
-            PERFORM AGREGAR-REGISTRO UNTIL SI-NO = "N".
+            IF MODO-LOTE = "S"
+                PERFORM PROCESAR-LOTE
+            ELSE
+                PERFORM MENU-PRINCIPAL UNTIL OPCION-MENU = "5"
+            END-IF.
             PERFORM PROCEDIMIENTO-CIERRE.
 
        PROGRAM-DONE.
            STOP RUN.
 
+       DETECTAR-MODO-LOTE.
+           ACCEPT WS-NOMBRE-LOTE FROM COMMAND-LINE.
+           IF WS-NOMBRE-LOTE NOT = SPACE
+               MOVE "S" TO MODO-LOTE
+           ELSE
+               OPEN INPUT LOTE-SENTINEL-ARCHIVO
+               IF SENTINEL-STATUS = "00"
+                   READ LOTE-SENTINEL-ARCHIVO
+                       AT END CONTINUE
+                       NOT AT END MOVE SENTINEL-LINEA TO WS-NOMBRE-LOTE
+                   END-READ
+                   CLOSE LOTE-SENTINEL-ARCHIVO
+                   IF WS-NOMBRE-LOTE NOT = SPACE
+                       MOVE "S" TO MODO-LOTE
+                       MOVE "S" TO MODO-LOTE-POR-SENTINEL
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCESAR-LOTE.
+           OPEN INPUT TRANSACCIONES-ARCHIVO.
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir el archivo de "
+                   "transacciones: " WS-NOMBRE-LOTE
+           ELSE
+               PERFORM PROCESAR-TRANSACCION UNTIL WS-EOF-LOTE = "S"
+               CLOSE TRANSACCIONES-ARCHIVO
+               IF MODO-LOTE-POR-SENTINEL = "S"
+                   PERFORM BORRAR-SENTINEL
+               END-IF
+           END-IF.
+
+       BORRAR-SENTINEL.
+           CALL "CBL_DELETE_FILE" USING "PERSONAS.LOTE"
+               RETURNING WS-RC-BORRADO.
+
+       PROCESAR-TRANSACCION.
+           MOVE SPACE TO PERSONAS-REGISTRO
+           READ TRANSACCIONES-ARCHIVO
+               AT END
+                   MOVE "S" TO WS-EOF-LOTE
+               NOT AT END
+                   UNSTRING TRANS-LINEA DELIMITED BY ","
+                       INTO PERSONA-NOMBRE PERSONA-APELLIDO
+                            PERSONA-FECHA PERSONA-CEDULA
+                            PERSONA-CELULAR
+                   PERFORM VALIDAR-FECHA
+                   IF WS-CAMPO-VALIDO = "S"
+                       PERFORM VALIDAR-CEDULA
+                   END-IF
+                   IF WS-CAMPO-VALIDO = "S"
+                       PERFORM VALIDAR-CELULAR
+                   END-IF
+                   IF WS-CAMPO-VALIDO = "N"
+                       DISPLAY "Transacción omitida (dato inválido): "
+                           TRANS-LINEA
+                   ELSE
+                       PERFORM VERIFICAR-CEDULA-DUPLICADA
+                       IF CEDULA-DUPLICADA = "S"
+                           DISPLAY "Transacción omitida (cédula "
+                               "duplicada): " PERSONA-CEDULA
+                       ELSE
+                           PERFORM ESCRIBIR-REGISTRO
+                       END-IF
+                   END-IF
+           END-READ.
+
        PROCEDIMIENTO-APERTURA.
-           OPEN EXTEND PERSONAS-ARCHIVO.
+           OPEN I-O PERSONAS-ARCHIVO.
+           IF PERSONAS-STATUS = "05" OR PERSONAS-STATUS = "35"
+               OPEN OUTPUT PERSONAS-ARCHIVO
+               CLOSE PERSONAS-ARCHIVO
+               OPEN I-O PERSONAS-ARCHIVO.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
+           ACCEPT WS-OPERADOR-ID FROM ENVIRONMENT "OPERADOR_ID".
+           IF WS-OPERADOR-ID = SPACE
+               MOVE "DESCONOCID" TO WS-OPERADOR-ID
+           END-IF.
 
        PROCEDIMIENTO-CIERRE.
            CLOSE PERSONAS-ARCHIVO.
+           CLOSE AUDITORIA-ARCHIVO.
+
+       OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ACTUAL FROM TIME.
+           MOVE SPACE TO WS-FECHA-HORA
+           STRING WS-FECHA-ACTUAL WS-HORA-ACTUAL
+               DELIMITED BY SIZE INTO WS-FECHA-HORA.
+
+       REGISTRAR-AUDITORIA.
+           MOVE "ENTRADA-PERSONAS" TO AUD-PROGRAMA
+           MOVE WS-AUD-ACCION TO AUD-ACCION
+           MOVE WS-AUD-CLAVE TO AUD-CLAVE
+           MOVE WS-OPERADOR-ID TO AUD-OPERADOR-ID
+           MOVE WS-FECHA-HORA TO AUD-FECHA-HORA
+           WRITE AUDITORIA-REGISTRO.
+
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "----- MANTENIMIENTO DE PERSONAS -----".
+           DISPLAY "1. Agregar registro".
+           DISPLAY "2. Buscar registro".
+           DISPLAY "3. Modificar registro".
+           DISPLAY "4. Eliminar registro".
+           DISPLAY "5. Salir".
+           DISPLAY "Seleccione una opción: ".
+           ACCEPT OPCION-MENU.
+           EVALUATE OPCION-MENU
+               WHEN "1" PERFORM AGREGAR-REGISTRO
+               WHEN "2" PERFORM BUSCAR-REGISTRO
+               WHEN "3" PERFORM MODIFICAR-REGISTRO
+               WHEN "4" PERFORM ELIMINAR-REGISTRO
+               WHEN "5" CONTINUE
+               WHEN OTHER DISPLAY "Opción inválida."
+           END-EVALUATE.
 
        AGREGAR-REGISTRO.
            MOVE "N" TO ENTRADA
            PERFORM OBTENER-CAMPOS UNTIL ENTRADA = "S".
            PERFORM ESCRIBIR-REGISTRO.
-           PERFORM REINICIAR.
-
-       REINICIAR.
-          DISPLAY "¿Desea ingresar otro registro ?".
-          ACCEPT SI-NO.
-          IF SI-NO = "s"
-          MOVE "S" TO SI-NO.
-          IF SI-NO NOT = "S"
-          MOVE "N" TO SI-NO.
 
        OBTENER-CAMPOS.
            MOVE SPACE TO PERSONAS-REGISTRO.
            DISPLAY NOMBRE
            ACCEPT PERSONA-NOMBRE
-           DISPLAY APELLIDOS
-           ACCEPT PERSONA-APELLIDO
-           DISPLAY FECHA
-           ACCEPT PERSONA-FECHA
-           DISPLAY CEDULA
-           ACCEPT PERSONA-CEDULA
-           DISPLAY CELULAR
-           ACCEPT PERSONA-CELULAR
+           IF PERSONA-NOMBRE NOT = SPACE
+               DISPLAY APELLIDOS
+               ACCEPT PERSONA-APELLIDO
+               PERFORM PEDIR-FECHA-VALIDA
+               PERFORM PEDIR-CEDULA-VALIDA
+               PERFORM PEDIR-CELULAR-VALIDA
+           END-IF
            PERFORM CONTINUAR.
 
+       PEDIR-FECHA-VALIDA.
+           MOVE "N" TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY FECHA
+               ACCEPT PERSONA-FECHA
+               PERFORM VALIDAR-FECHA
+           END-PERFORM.
+
+       PEDIR-CEDULA-VALIDA.
+           MOVE "N" TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY CEDULA
+               ACCEPT PERSONA-CEDULA
+               PERFORM VALIDAR-CEDULA
+           END-PERFORM.
+
+       PEDIR-CELULAR-VALIDA.
+           MOVE "N" TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY CELULAR
+               ACCEPT PERSONA-CELULAR
+               PERFORM VALIDAR-CELULAR
+           END-PERFORM.
+
+       VALIDAR-FECHA.
+           MOVE "S" TO WS-CAMPO-VALIDO
+           IF PERSONA-FECHA(3:1) NOT = "/"
+               OR PERSONA-FECHA(6:1) NOT = "/"
+               OR PERSONA-FECHA(1:2) NOT NUMERIC
+               OR PERSONA-FECHA(4:2) NOT NUMERIC
+               OR PERSONA-FECHA(7:4) NOT NUMERIC
+               MOVE "N" TO WS-CAMPO-VALIDO
+           ELSE
+               MOVE PERSONA-FECHA(1:2) TO WS-DIA
+               MOVE PERSONA-FECHA(4:2) TO WS-MES
+               MOVE PERSONA-FECHA(7:4) TO WS-ANIO
+               IF WS-MES < 1 OR WS-MES > 12 OR WS-DIA < 1
+                   MOVE "N" TO WS-CAMPO-VALIDO
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WS-MES = 4 OR WS-MES = 6
+                           OR WS-MES = 9 OR WS-MES = 11
+                           IF WS-DIA > 30
+                               MOVE "N" TO WS-CAMPO-VALIDO
+                           END-IF
+                       WHEN WS-MES = 2
+                           IF WS-DIA > 29
+                               MOVE "N" TO WS-CAMPO-VALIDO
+                           ELSE
+                               IF WS-DIA = 29
+                                   PERFORM VERIFICAR-ANIO-BISIESTO
+                                   IF WS-ANIO-BISIESTO = "N"
+                                       MOVE "N" TO WS-CAMPO-VALIDO
+                                   END-IF
+                               END-IF
+                           END-IF
+                       WHEN OTHER
+                           IF WS-DIA > 31
+                               MOVE "N" TO WS-CAMPO-VALIDO
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF
+           IF WS-CAMPO-VALIDO = "N"
+               DISPLAY "Fecha inválida; use el formato DD/MM/AAAA."
+           END-IF.
+
+       VERIFICAR-ANIO-BISIESTO.
+           MOVE "N" TO WS-ANIO-BISIESTO
+           IF FUNCTION MOD(WS-ANIO, 4) = 0
+               AND (FUNCTION MOD(WS-ANIO, 100) NOT = 0
+                    OR FUNCTION MOD(WS-ANIO, 400) = 0)
+               MOVE "S" TO WS-ANIO-BISIESTO
+           END-IF.
+
+       VALIDAR-CEDULA.
+           MOVE "S" TO WS-CAMPO-VALIDO
+           IF PERSONA-CEDULA = SPACE
+               OR FUNCTION TEST-NUMVAL(PERSONA-CEDULA) NOT = 0
+               OR FUNCTION LENGTH(FUNCTION TRIM(PERSONA-CEDULA)) < 6
+               MOVE "N" TO WS-CAMPO-VALIDO
+               DISPLAY "Cédula inválida; debe ser numérica "
+                   "(6 a 10 dígitos)."
+           END-IF.
+
+       VALIDAR-CELULAR.
+           MOVE "S" TO WS-CAMPO-VALIDO
+           IF PERSONA-CELULAR = SPACE
+               OR FUNCTION TEST-NUMVAL(PERSONA-CELULAR) NOT = 0
+               OR FUNCTION LENGTH(FUNCTION TRIM(PERSONA-CELULAR)) < 7
+               MOVE "N" TO WS-CAMPO-VALIDO
+               DISPLAY "Celular inválido; debe ser numérico "
+                   "(7 a 10 dígitos)."
+           END-IF.
+
        CONTINUAR.
           MOVE "S" TO ENTRADA.
           IF  PERSONA-NOMBRE = SPACE
-          MOVE "N" TO ENTRADA.
+              MOVE "N" TO ENTRADA
+          ELSE
+              PERFORM VERIFICAR-CEDULA-DUPLICADA
+              IF CEDULA-DUPLICADA = "S"
+                  MOVE "N" TO ENTRADA
+              END-IF
+          END-IF.
+
+       VERIFICAR-CEDULA-DUPLICADA.
+           MOVE "N" TO CEDULA-DUPLICADA
+           READ PERSONAS-ARCHIVO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO CEDULA-DUPLICADA
+                   DISPLAY "Ya existe una persona con esa cédula; "
+                       "intente de nuevo."
+           END-READ.
 
        ESCRIBIR-REGISTRO.
-           WRITE PERSONAS-REGISTRO.
+           PERFORM OBTENER-FECHA-HORA
+           MOVE WS-OPERADOR-ID TO PERSONA-OPERADOR-ID
+           MOVE WS-FECHA-HORA TO PERSONA-FECHA-HORA-INGRESO
+           WRITE PERSONAS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Ya existe una persona con esa cédula."
+               NOT INVALID KEY
+                   MOVE "ALTA" TO WS-AUD-ACCION
+                   MOVE PERSONA-CEDULA TO WS-AUD-CLAVE
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       BUSCAR-REGISTRO.
+           DISPLAY CEDULA
+           ACCEPT CEDULA-BUSCADA
+           MOVE CEDULA-BUSCADA TO PERSONA-CEDULA
+           READ PERSONAS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe una persona con esa cédula."
+               NOT INVALID KEY
+                   DISPLAY "Nombre: " PERSONA-NOMBRE
+                   DISPLAY "Apellido: " PERSONA-APELLIDO
+                   DISPLAY "Fecha de nacimiento: " PERSONA-FECHA
+                   DISPLAY "Cédula: " PERSONA-CEDULA
+                   DISPLAY "Celular: " PERSONA-CELULAR
+           END-READ.
 
+       MODIFICAR-REGISTRO.
+           DISPLAY CEDULA
+           ACCEPT CEDULA-BUSCADA
+           MOVE CEDULA-BUSCADA TO PERSONA-CEDULA
+           READ PERSONAS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe una persona con esa cédula."
+               NOT INVALID KEY
+                   DISPLAY NOMBRE
+                   ACCEPT PERSONA-NOMBRE
+                   DISPLAY APELLIDOS
+                   ACCEPT PERSONA-APELLIDO
+                   PERFORM PEDIR-FECHA-VALIDA
+                   PERFORM PEDIR-CELULAR-VALIDA
+                   PERFORM OBTENER-FECHA-HORA
+                   MOVE WS-OPERADOR-ID TO PERSONA-OPERADOR-ID
+                   MOVE WS-FECHA-HORA TO PERSONA-FECHA-HORA-INGRESO
+                   REWRITE PERSONAS-REGISTRO
+                       INVALID KEY
+                           DISPLAY "No se pudo actualizar el registro."
+                       NOT INVALID KEY
+                           MOVE "MODIFICA" TO WS-AUD-ACCION
+                           MOVE PERSONA-CEDULA TO WS-AUD-CLAVE
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-REWRITE
+           END-READ.
+
+       ELIMINAR-REGISTRO.
+           DISPLAY CEDULA
+           ACCEPT CEDULA-BUSCADA
+           MOVE CEDULA-BUSCADA TO PERSONA-CEDULA
+           READ PERSONAS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe una persona con esa cédula."
+               NOT INVALID KEY
+                   DISPLAY "¿Confirma eliminar este registro? (S/N)"
+                   ACCEPT SI-NO
+                   IF SI-NO = "S" OR SI-NO = "s"
+                       MOVE PERSONA-CEDULA TO WS-AUD-CLAVE
+                       DELETE PERSONAS-ARCHIVO
+                           INVALID KEY
+                               DISPLAY "No se pudo eliminar."
+                           NOT INVALID KEY
+                               MOVE "BAJA" TO WS-AUD-ACCION
+                               PERFORM OBTENER-FECHA-HORA
+                               PERFORM REGISTRAR-AUDITORIA
+                       END-DELETE
+                   END-IF
+           END-READ.
 
        END PROGRAM ENTRADA-PERSONAS.
