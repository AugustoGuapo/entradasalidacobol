@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  One-time migration utility.  Reads the old mixed
+      *           "prueba8.dat" (which used to hold both PERSONAS and
+      *           REGISTRO-CIVIL records under one layout), sniffs
+      *           which layout each line matches, and splits the
+      *           records out into PERSONAS.DAT and REGCIVIL.DAT.
+      *           Lines that cannot be classified are preserved in
+      *           MIGRACION-EXCEPCIONES.LOG for manual review.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRA-PRUEBA8.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PRUEBA8-ARCHIVO
+           ASSIGN TO "prueba8.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PERSONAS-ARCHIVO
+           ASSIGN TO "PERSONAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PERSONA-CEDULA
+           FILE STATUS IS PERSONAS-STATUS.
+
+           SELECT REGISTRO-CIVIL-ARCHIVO
+           ASSIGN TO "REGCIVIL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REGISTRO-CLAVE
+           ALTERNATE RECORD KEY IS REGISTRO-CEDULA WITH DUPLICATES
+           FILE STATUS IS REGCIVIL-STATUS.
+
+           SELECT EXCEPCIONES-ARCHIVO
+           ASSIGN TO "MIGRACION-EXCEPCIONES.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PRUEBA8-ARCHIVO.
+           01 PRUEBA8-LINEA PIC X(94).
+
+           FD PERSONAS-ARCHIVO.
+           01 PERSONAS-REGISTRO.
+               COPY "personas.cpy".
+
+           FD REGISTRO-CIVIL-ARCHIVO.
+           01 REGISTRO-CIVIL-REGISTRO.
+               COPY "regcivil.cpy".
+
+           FD EXCEPCIONES-ARCHIVO.
+           01 EXCEPCION-LINEA PIC X(94).
+
+       WORKING-STORAGE SECTION.
+       77  PERSONAS-STATUS PIC XX VALUE "00".
+       77  REGCIVIL-STATUS PIC XX VALUE "00".
+       77  WS-FIN-ARCHIVO PIC X VALUE "N".
+       77  WS-ES-PERSONA PIC X VALUE "N".
+       77  WS-ES-REGCIVIL PIC X VALUE "N".
+       77  WS-CONT-PERSONAS PIC 9(6) VALUE ZERO.
+       77  WS-CONT-REGCIVIL PIC 9(6) VALUE ZERO.
+       77  WS-CONT-EXCEPCIONES PIC 9(6) VALUE ZERO.
+       77  WS-CONT-LEIDOS PIC 9(6) VALUE ZERO.
+       77  WS-PARAMETRO PIC X(20) VALUE SPACE.
+       77  WS-FORZAR PIC X VALUE "N".
+       77  WS-DESTINO-EXISTE PIC X VALUE "N".
+
+       01  WS-LINEA PIC X(94).
+
+       01  WS-COMO-PERSONA REDEFINES WS-LINEA.
+           05  WSP-NOMBRE PIC X(25).
+           05  WSP-APELLIDO PIC X(25).
+           05  WSP-FECHA PIC X(10).
+           05  WSP-CEDULA PIC X(10).
+           05  WSP-CELULAR PIC X(10).
+           05  FILLER PIC X(14).
+
+       01  WS-COMO-REGCIVIL REDEFINES WS-LINEA.
+           05  WSR-FOLIO PIC X(12).
+           05  WSR-LIBRO PIC X(12).
+           05  WSR-FECHA PIC X(10).
+           05  WSR-CEDULA PIC X(10).
+           05  WSR-DIRECCION PIC X(50).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM VERIFICAR-DESTINOS-EXISTENTES.
+           IF WS-DESTINO-EXISTE = "S" AND WS-FORZAR NOT = "S"
+               DISPLAY "PERSONAS.DAT o REGCIVIL.DAT ya contienen "
+                   "datos; esta es una migración de una sola vez "
+                   "y volver a ejecutarla los sobrescribiría."
+               DISPLAY "Vuelva a ejecutar con el parámetro FORZAR "
+                   "en la línea de comandos si de verdad desea "
+                   "sobrescribirlos."
+               STOP RUN
+           END-IF.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           PERFORM LEER-Y-CLASIFICAR UNTIL WS-FIN-ARCHIVO = "S".
+           PERFORM PROCEDIMIENTO-CIERRE.
+           DISPLAY "Registros leídos: " WS-CONT-LEIDOS.
+           DISPLAY "Migrados a PERSONAS.DAT: " WS-CONT-PERSONAS.
+           DISPLAY "Migrados a REGCIVIL.DAT: " WS-CONT-REGCIVIL.
+           DISPLAY "No clasificados (ver MIGRACION-EXCEPCIONES.LOG): "
+               WS-CONT-EXCEPCIONES.
+           STOP RUN.
+
+       VERIFICAR-DESTINOS-EXISTENTES.
+           ACCEPT WS-PARAMETRO FROM COMMAND-LINE.
+           IF WS-PARAMETRO = "FORZAR"
+               MOVE "S" TO WS-FORZAR
+           END-IF.
+           OPEN INPUT PERSONAS-ARCHIVO
+           IF PERSONAS-STATUS = "00"
+               MOVE "S" TO WS-DESTINO-EXISTE
+               CLOSE PERSONAS-ARCHIVO
+           END-IF.
+           OPEN INPUT REGISTRO-CIVIL-ARCHIVO
+           IF REGCIVIL-STATUS = "00"
+               MOVE "S" TO WS-DESTINO-EXISTE
+               CLOSE REGISTRO-CIVIL-ARCHIVO
+           END-IF.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN INPUT PRUEBA8-ARCHIVO.
+           OPEN OUTPUT PERSONAS-ARCHIVO.
+           OPEN OUTPUT REGISTRO-CIVIL-ARCHIVO.
+           OPEN OUTPUT EXCEPCIONES-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE PRUEBA8-ARCHIVO.
+           CLOSE PERSONAS-ARCHIVO.
+           CLOSE REGISTRO-CIVIL-ARCHIVO.
+           CLOSE EXCEPCIONES-ARCHIVO.
+
+       LEER-Y-CLASIFICAR.
+           MOVE SPACE TO WS-LINEA
+           READ PRUEBA8-ARCHIVO INTO WS-LINEA
+               AT END
+                   MOVE "S" TO WS-FIN-ARCHIVO
+               NOT AT END
+                   ADD 1 TO WS-CONT-LEIDOS
+                   PERFORM CLASIFICAR-LINEA
+           END-READ.
+
+       CLASIFICAR-LINEA.
+           MOVE "N" TO WS-ES-PERSONA
+           MOVE "N" TO WS-ES-REGCIVIL
+           IF WSP-FECHA(3:1) = "/" AND WSP-FECHA(6:1) = "/"
+                   AND FUNCTION TEST-NUMVAL(WSP-CEDULA) = 0
+                   AND WSP-CEDULA NOT = SPACE
+               MOVE "S" TO WS-ES-PERSONA
+           END-IF
+           IF WSR-FECHA(3:1) = "/" AND WSR-FECHA(6:1) = "/"
+                   AND FUNCTION TEST-NUMVAL(WSR-CEDULA) = 0
+                   AND WSR-CEDULA NOT = SPACE
+               MOVE "S" TO WS-ES-REGCIVIL
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-ES-PERSONA = "S" AND WS-ES-REGCIVIL = "N"
+                   PERFORM MIGRAR-A-PERSONAS
+               WHEN WS-ES-REGCIVIL = "S" AND WS-ES-PERSONA = "N"
+                   PERFORM MIGRAR-A-REGCIVIL
+               WHEN OTHER
+                   PERFORM MIGRAR-A-EXCEPCIONES
+           END-EVALUATE.
+
+       MIGRAR-A-PERSONAS.
+           MOVE SPACE TO PERSONAS-REGISTRO
+           MOVE WSP-NOMBRE TO PERSONA-NOMBRE
+           MOVE WSP-APELLIDO TO PERSONA-APELLIDO
+           MOVE WSP-FECHA TO PERSONA-FECHA
+           MOVE WSP-CEDULA TO PERSONA-CEDULA
+           MOVE WSP-CELULAR TO PERSONA-CELULAR
+           WRITE PERSONAS-REGISTRO
+               INVALID KEY
+                   PERFORM MIGRAR-A-EXCEPCIONES
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-PERSONAS
+           END-WRITE.
+
+       MIGRAR-A-REGCIVIL.
+           MOVE SPACE TO REGISTRO-CIVIL-REGISTRO
+           MOVE WSR-FOLIO TO REGISTRO-NRO-FOLIO
+           MOVE WSR-LIBRO TO REGISTRO-NRO-LIBRO
+           MOVE WSR-FECHA TO REGISTRO-FECHA
+           MOVE WSR-CEDULA TO REGISTRO-CEDULA
+           MOVE WSR-DIRECCION TO REGISTRO-DIRECCION
+           WRITE REGISTRO-CIVIL-REGISTRO
+               INVALID KEY
+                   PERFORM MIGRAR-A-EXCEPCIONES
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-REGCIVIL
+           END-WRITE.
+
+       MIGRAR-A-EXCEPCIONES.
+           MOVE WS-LINEA TO EXCEPCION-LINEA
+           WRITE EXCEPCION-LINEA
+           ADD 1 TO WS-CONT-EXCEPCIONES.
+
+       END PROGRAM MIGRA-PRUEBA8.
