@@ -1,22 +1,84 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Maintain REGISTRO-CIVIL-ARCHIVO: add, search, modify
+      *           and delete civil registry records by
+      *           REGISTRO-NRO-FOLIO.
+      * Tectonics: cobc
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ENTRADA-REGISTRO-CIVIL.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL REGISTRO-CIVIL-ARCHIVO
-           ASSIGN TO "prueba8.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGISTRO-CIVIL-ARCHIVO
+           ASSIGN TO "REGCIVIL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REGISTRO-CLAVE
+           ALTERNATE RECORD KEY IS REGISTRO-CEDULA WITH DUPLICATES
+           FILE STATUS IS REGCIVIL-STATUS.
+
+           SELECT PERSONAS-ARCHIVO
+           ASSIGN TO "PERSONAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PERSONA-CEDULA
+           FILE STATUS IS PERSONAS-STATUS.
+
+           SELECT OPTIONAL TRANSACCIONES-ARCHIVO
+           ASSIGN TO WS-NOMBRE-LOTE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANS-STATUS.
+
+           SELECT OPTIONAL LOTE-SENTINEL-ARCHIVO
+           ASSIGN TO "REGCIVIL.LOTE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SENTINEL-STATUS.
+
+           SELECT OPTIONAL AUDITORIA-ARCHIVO
+           ASSIGN TO "AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDITORIA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
            FD REGISTRO-CIVIL-ARCHIVO.
            01 REGISTRO-CIVIL-REGISTRO.
-               05 REGISTRO-NRO-FOLIO PIC X(12).
-               05 REGISTRO-NRO-LIBRO PIC X(12).
-               05 REGISTRO-FECHA PIC X(10).
-               05 REGISTRO-CEDULA PIC X(10).
-               05 REGISTRO-DIRECCION PIC X(50).
+               COPY "regcivil.cpy".
+
+           FD PERSONAS-ARCHIVO.
+           01 PERSONAS-REGISTRO.
+               COPY "personas.cpy".
+
+           FD TRANSACCIONES-ARCHIVO.
+           01 TRANS-LINEA PIC X(100).
+
+           FD LOTE-SENTINEL-ARCHIVO.
+           01 SENTINEL-LINEA PIC X(100).
+
+           FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               COPY "auditoria.cpy".
        WORKING-STORAGE SECTION.
+       77  REGCIVIL-STATUS PIC XX VALUE "00".
+       77  PERSONAS-STATUS PIC XX VALUE "00".
+       77  CEDULA-VALIDA PIC X VALUE "S".
+       77  PERSONAS-DISPONIBLE PIC X VALUE "N".
+       77  TRANS-STATUS PIC XX VALUE "00".
+       77  SENTINEL-STATUS PIC XX VALUE "00".
+       77  AUDITORIA-STATUS PIC XX VALUE "00".
+       77  WS-NOMBRE-LOTE PIC X(100) VALUE SPACE.
+       77  MODO-LOTE PIC X VALUE "N".
+       77  MODO-LOTE-POR-SENTINEL PIC X VALUE "N".
+       77  WS-RC-BORRADO PIC S9(9) COMP-5 VALUE ZERO.
+       77  WS-EOF-LOTE PIC X VALUE "N".
+       77  WS-OPERADOR-ID PIC X(10) VALUE SPACE.
+       77  WS-FECHA-ACTUAL PIC 9(8) VALUE ZERO.
+       77  WS-HORA-ACTUAL PIC 9(8) VALUE ZERO.
+       77  WS-FECHA-HORA PIC X(20) VALUE SPACE.
+       77  WS-AUD-ACCION PIC X(10) VALUE SPACE.
+       77  WS-AUD-CLAVE PIC X(25) VALUE SPACE.
        77  FOLIO PIC X(33)
            VALUE "Introduce el nro. de folio: ".
        77  LIBRO PIC X(33)
@@ -29,54 +91,427 @@
            VALUE "Introduce la direccion del registro: ".
        77  SI-NO PIC X VALUE "S".
        77  ENTRADA PIC X.
+       77  OPCION-MENU PIC X.
+       77  FOLIO-BUSCADO PIC X(12).
+       77  LIBRO-BUSCADO PIC X(12).
+       77  WS-CAMPO-VALIDO PIC X VALUE "S".
+       77  WS-DIA PIC 99.
+       77  WS-MES PIC 99.
+       77  WS-ANIO PIC 9(4).
+       77  WS-ANIO-BISIESTO PIC X VALUE "N".
+       77  FOLIO-LIBRO-DUPLICADO PIC X VALUE "N".
+       77  WS-PUNTERO-LOTE PIC 9(4).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM DETECTAR-MODO-LOTE.
             PERFORM PROCEDIMIENTO-APERTURA.
-            PERFORM AGREGAR-REGISTRO UNTIL SI-NO = "N".
+            IF MODO-LOTE = "S"
+                PERFORM PROCESAR-LOTE
+            ELSE
+                PERFORM MENU-PRINCIPAL UNTIL OPCION-MENU = "5"
+            END-IF.
             PERFORM PROCEDIMIENTO-CIERRE.
 
        PROGRAM-DONE.
            STOP RUN.
 
+       DETECTAR-MODO-LOTE.
+           ACCEPT WS-NOMBRE-LOTE FROM COMMAND-LINE.
+           IF WS-NOMBRE-LOTE NOT = SPACE
+               MOVE "S" TO MODO-LOTE
+           ELSE
+               OPEN INPUT LOTE-SENTINEL-ARCHIVO
+               IF SENTINEL-STATUS = "00"
+                   READ LOTE-SENTINEL-ARCHIVO
+                       AT END CONTINUE
+                       NOT AT END MOVE SENTINEL-LINEA TO WS-NOMBRE-LOTE
+                   END-READ
+                   CLOSE LOTE-SENTINEL-ARCHIVO
+                   IF WS-NOMBRE-LOTE NOT = SPACE
+                       MOVE "S" TO MODO-LOTE
+                       MOVE "S" TO MODO-LOTE-POR-SENTINEL
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCESAR-LOTE.
+           OPEN INPUT TRANSACCIONES-ARCHIVO.
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir el archivo de "
+                   "transacciones: " WS-NOMBRE-LOTE
+           ELSE
+               PERFORM PROCESAR-TRANSACCION UNTIL WS-EOF-LOTE = "S"
+               CLOSE TRANSACCIONES-ARCHIVO
+               IF MODO-LOTE-POR-SENTINEL = "S"
+                   PERFORM BORRAR-SENTINEL
+               END-IF
+           END-IF.
+
+       BORRAR-SENTINEL.
+           CALL "CBL_DELETE_FILE" USING "REGCIVIL.LOTE"
+               RETURNING WS-RC-BORRADO.
+
+       PROCESAR-TRANSACCION.
+           MOVE SPACE TO REGISTRO-CIVIL-REGISTRO
+           READ TRANSACCIONES-ARCHIVO
+               AT END
+                   MOVE "S" TO WS-EOF-LOTE
+               NOT AT END
+                   MOVE 1 TO WS-PUNTERO-LOTE
+                   UNSTRING TRANS-LINEA DELIMITED BY ","
+                       INTO REGISTRO-NRO-FOLIO REGISTRO-NRO-LIBRO
+                            REGISTRO-FECHA REGISTRO-CEDULA
+                       WITH POINTER WS-PUNTERO-LOTE
+                   END-UNSTRING
+                   MOVE SPACE TO REGISTRO-DIRECCION
+                   IF WS-PUNTERO-LOTE <= LENGTH OF TRANS-LINEA
+                       MOVE TRANS-LINEA(WS-PUNTERO-LOTE:)
+                           TO REGISTRO-DIRECCION
+                   END-IF
+                   PERFORM VALIDAR-LIBRO
+                   IF WS-CAMPO-VALIDO = "S"
+                       PERFORM VALIDAR-FECHA
+                   END-IF
+                   IF WS-CAMPO-VALIDO = "S"
+                       PERFORM VALIDAR-CEDULA-FORMATO
+                   END-IF
+                   IF WS-CAMPO-VALIDO = "N"
+                       DISPLAY "Transacción omitida (dato inválido): "
+                           TRANS-LINEA
+                   ELSE
+                       PERFORM VALIDAR-CEDULA-EXISTE
+                       IF CEDULA-VALIDA = "N"
+                           DISPLAY "Transacción omitida (cédula no "
+                               "registrada): " REGISTRO-CEDULA
+                       ELSE
+                           PERFORM ESCRIBIR-REGISTRO
+                       END-IF
+                   END-IF
+           END-READ.
+
        PROCEDIMIENTO-APERTURA.
-           OPEN EXTEND REGISTRO-CIVIL-ARCHIVO.
+           OPEN I-O REGISTRO-CIVIL-ARCHIVO.
+           IF REGCIVIL-STATUS = "05" OR REGCIVIL-STATUS = "35"
+               OPEN OUTPUT REGISTRO-CIVIL-ARCHIVO
+               CLOSE REGISTRO-CIVIL-ARCHIVO
+               OPEN I-O REGISTRO-CIVIL-ARCHIVO.
+           OPEN INPUT PERSONAS-ARCHIVO.
+           IF PERSONAS-STATUS = "00"
+               MOVE "S" TO PERSONAS-DISPONIBLE
+           ELSE
+               DISPLAY "Aviso: no se encontró PERSONAS.DAT; no se "
+                   "podrán validar cédulas contra PERSONAS-ARCHIVO."
+           END-IF.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
+           ACCEPT WS-OPERADOR-ID FROM ENVIRONMENT "OPERADOR_ID".
+           IF WS-OPERADOR-ID = SPACE
+               MOVE "DESCONOCID" TO WS-OPERADOR-ID
+           END-IF.
 
        PROCEDIMIENTO-CIERRE.
            CLOSE REGISTRO-CIVIL-ARCHIVO.
+           CLOSE PERSONAS-ARCHIVO.
+           CLOSE AUDITORIA-ARCHIVO.
+
+       OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ACTUAL FROM TIME.
+           MOVE SPACE TO WS-FECHA-HORA
+           STRING WS-FECHA-ACTUAL WS-HORA-ACTUAL
+               DELIMITED BY SIZE INTO WS-FECHA-HORA.
+
+       REGISTRAR-AUDITORIA.
+           MOVE "ENTRADA-REGISTRO-CIVIL" TO AUD-PROGRAMA
+           MOVE WS-AUD-ACCION TO AUD-ACCION
+           MOVE WS-AUD-CLAVE TO AUD-CLAVE
+           MOVE WS-OPERADOR-ID TO AUD-OPERADOR-ID
+           MOVE WS-FECHA-HORA TO AUD-FECHA-HORA
+           WRITE AUDITORIA-REGISTRO.
+
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "----- MANTENIMIENTO DE REGISTRO CIVIL -----".
+           DISPLAY "1. Agregar registro".
+           DISPLAY "2. Buscar registro".
+           DISPLAY "3. Modificar registro".
+           DISPLAY "4. Eliminar registro".
+           DISPLAY "5. Salir".
+           DISPLAY "Seleccione una opción: ".
+           ACCEPT OPCION-MENU.
+           EVALUATE OPCION-MENU
+               WHEN "1" PERFORM AGREGAR-REGISTRO
+               WHEN "2" PERFORM BUSCAR-REGISTRO
+               WHEN "3" PERFORM MODIFICAR-REGISTRO
+               WHEN "4" PERFORM ELIMINAR-REGISTRO
+               WHEN "5" CONTINUE
+               WHEN OTHER DISPLAY "Opción inválida."
+           END-EVALUATE.
 
        AGREGAR-REGISTRO.
-           MOVE "N" TO ENTRADA
-           PERFORM OBTENER-CAMPOS UNTIL ENTRADA = "S".
-           PERFORM ESCRIBIR-REGISTRO.
-           PERFORM REINICIAR.
-
-       REINICIAR.
-          DISPLAY "¿Desea ingresar otro registro ?".
-          ACCEPT SI-NO.
-          IF SI-NO = "s"
-          MOVE "S" TO SI-NO.
-          IF SI-NO NOT = "S"
-          MOVE "N" TO SI-NO.
+           IF PERSONAS-DISPONIBLE NOT = "S"
+               DISPLAY "No se puede agregar: PERSONAS.DAT no está "
+                   "disponible para validar la cédula."
+           ELSE
+               MOVE "N" TO ENTRADA
+               PERFORM OBTENER-CAMPOS UNTIL ENTRADA = "S"
+               PERFORM ESCRIBIR-REGISTRO
+           END-IF.
 
        OBTENER-CAMPOS.
            MOVE SPACE TO REGISTRO-CIVIL-REGISTRO.
            DISPLAY FOLIO
            ACCEPT REGISTRO-NRO-FOLIO
-           DISPLAY LIBRO
-           ACCEPT REGISTRO-NRO-LIBRO
-           DISPLAY FECHA
-           ACCEPT REGISTRO-FECHA
-           DISPLAY CEDULA
-           ACCEPT REGISTRO-CEDULA
-           DISPLAY DIRECCION
-           ACCEPT REGISTRO-DIRECCION
+           IF REGISTRO-NRO-FOLIO NOT = SPACE
+               PERFORM PEDIR-LIBRO-VALIDO
+               PERFORM PEDIR-FECHA-VALIDA
+               PERFORM PEDIR-CEDULA-VALIDA
+               DISPLAY DIRECCION
+               ACCEPT REGISTRO-DIRECCION
+           END-IF
            PERFORM CONTINUAR.
 
+       PEDIR-LIBRO-VALIDO.
+           MOVE "N" TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY LIBRO
+               ACCEPT REGISTRO-NRO-LIBRO
+               PERFORM VALIDAR-LIBRO
+           END-PERFORM.
+
+       PEDIR-FECHA-VALIDA.
+           MOVE "N" TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY FECHA
+               ACCEPT REGISTRO-FECHA
+               PERFORM VALIDAR-FECHA
+           END-PERFORM.
+
+       PEDIR-CEDULA-VALIDA.
+           MOVE "N" TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY CEDULA
+               ACCEPT REGISTRO-CEDULA
+               PERFORM VALIDAR-CEDULA-FORMATO
+           END-PERFORM.
+
+       VALIDAR-LIBRO.
+           MOVE "S" TO WS-CAMPO-VALIDO
+           IF REGISTRO-NRO-LIBRO = SPACE
+               OR FUNCTION TEST-NUMVAL(REGISTRO-NRO-LIBRO) NOT = 0
+               MOVE "N" TO WS-CAMPO-VALIDO
+               DISPLAY "Número de libro inválido; debe ser numérico."
+           END-IF.
+
+       VALIDAR-FECHA.
+           MOVE "S" TO WS-CAMPO-VALIDO
+           IF REGISTRO-FECHA(3:1) NOT = "/"
+               OR REGISTRO-FECHA(6:1) NOT = "/"
+               OR REGISTRO-FECHA(1:2) NOT NUMERIC
+               OR REGISTRO-FECHA(4:2) NOT NUMERIC
+               OR REGISTRO-FECHA(7:4) NOT NUMERIC
+               MOVE "N" TO WS-CAMPO-VALIDO
+           ELSE
+               MOVE REGISTRO-FECHA(1:2) TO WS-DIA
+               MOVE REGISTRO-FECHA(4:2) TO WS-MES
+               MOVE REGISTRO-FECHA(7:4) TO WS-ANIO
+               IF WS-MES < 1 OR WS-MES > 12 OR WS-DIA < 1
+                   MOVE "N" TO WS-CAMPO-VALIDO
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WS-MES = 4 OR WS-MES = 6
+                           OR WS-MES = 9 OR WS-MES = 11
+                           IF WS-DIA > 30
+                               MOVE "N" TO WS-CAMPO-VALIDO
+                           END-IF
+                       WHEN WS-MES = 2
+                           IF WS-DIA > 29
+                               MOVE "N" TO WS-CAMPO-VALIDO
+                           ELSE
+                               IF WS-DIA = 29
+                                   PERFORM VERIFICAR-ANIO-BISIESTO
+                                   IF WS-ANIO-BISIESTO = "N"
+                                       MOVE "N" TO WS-CAMPO-VALIDO
+                                   END-IF
+                               END-IF
+                           END-IF
+                       WHEN OTHER
+                           IF WS-DIA > 31
+                               MOVE "N" TO WS-CAMPO-VALIDO
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF
+           IF WS-CAMPO-VALIDO = "N"
+               DISPLAY "Fecha inválida; use el formato DD/MM/AAAA."
+           END-IF.
+
+       VERIFICAR-ANIO-BISIESTO.
+           MOVE "N" TO WS-ANIO-BISIESTO
+           IF FUNCTION MOD(WS-ANIO, 4) = 0
+               AND (FUNCTION MOD(WS-ANIO, 100) NOT = 0
+                    OR FUNCTION MOD(WS-ANIO, 400) = 0)
+               MOVE "S" TO WS-ANIO-BISIESTO
+           END-IF.
+
+       VALIDAR-CEDULA-FORMATO.
+           MOVE "S" TO WS-CAMPO-VALIDO
+           IF REGISTRO-CEDULA = SPACE
+               OR FUNCTION TEST-NUMVAL(REGISTRO-CEDULA) NOT = 0
+               OR FUNCTION LENGTH(FUNCTION TRIM(REGISTRO-CEDULA)) < 6
+               MOVE "N" TO WS-CAMPO-VALIDO
+               DISPLAY "Cédula inválida; debe ser numérica "
+                   "(6 a 10 dígitos)."
+           END-IF.
+
        CONTINUAR.
           MOVE "S" TO ENTRADA.
           IF  REGISTRO-NRO-FOLIO = SPACE
-          MOVE "N" TO ENTRADA.
+              MOVE "N" TO ENTRADA
+          ELSE
+              PERFORM VALIDAR-CEDULA-EXISTE
+              IF CEDULA-VALIDA = "N"
+                  MOVE "N" TO ENTRADA
+              ELSE
+                  PERFORM VERIFICAR-FOLIO-LIBRO-DUPLICADO
+                  IF FOLIO-LIBRO-DUPLICADO = "S"
+                      MOVE "N" TO ENTRADA
+                  END-IF
+              END-IF
+          END-IF.
+
+       VERIFICAR-FOLIO-LIBRO-DUPLICADO.
+           MOVE "N" TO FOLIO-LIBRO-DUPLICADO
+           READ REGISTRO-CIVIL-ARCHIVO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO FOLIO-LIBRO-DUPLICADO
+                   DISPLAY "Ya existe un registro con ese folio "
+                       "y libro; intente de nuevo."
+           END-READ.
+
+       VALIDAR-CEDULA-EXISTE.
+           IF PERSONAS-DISPONIBLE = "S"
+               MOVE "S" TO CEDULA-VALIDA
+               MOVE REGISTRO-CEDULA TO PERSONA-CEDULA
+               READ PERSONAS-ARCHIVO
+                   INVALID KEY
+                       MOVE "N" TO CEDULA-VALIDA
+                       DISPLAY "No existe una persona con esa cédula "
+                           "en PERSONAS-ARCHIVO; registre la "
+                           "persona primero."
+               END-READ
+           ELSE
+               MOVE "N" TO CEDULA-VALIDA
+               DISPLAY "No se puede validar la cédula: PERSONAS.DAT "
+                   "no está disponible."
+           END-IF.
 
        ESCRIBIR-REGISTRO.
-           WRITE REGISTRO-CIVIL-REGISTRO.
+           PERFORM OBTENER-FECHA-HORA
+           MOVE WS-OPERADOR-ID TO REGISTRO-OPERADOR-ID
+           MOVE WS-FECHA-HORA TO REGISTRO-FECHA-HORA-INGRESO
+           WRITE REGISTRO-CIVIL-REGISTRO
+               INVALID KEY
+                   DISPLAY "Ya existe un registro con ese folio "
+                       "y libro."
+               NOT INVALID KEY
+                   MOVE "ALTA" TO WS-AUD-ACCION
+                   PERFORM CONSTRUIR-CLAVE-AUDITORIA
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       CONSTRUIR-CLAVE-AUDITORIA.
+           MOVE SPACE TO WS-AUD-CLAVE
+           STRING FUNCTION TRIM(REGISTRO-NRO-FOLIO) "/"
+               FUNCTION TRIM(REGISTRO-NRO-LIBRO)
+               DELIMITED BY SIZE INTO WS-AUD-CLAVE.
+
+       BUSCAR-REGISTRO.
+           DISPLAY FOLIO
+           ACCEPT FOLIO-BUSCADO
+           DISPLAY LIBRO
+           ACCEPT LIBRO-BUSCADO
+           MOVE FOLIO-BUSCADO TO REGISTRO-NRO-FOLIO
+           MOVE LIBRO-BUSCADO TO REGISTRO-NRO-LIBRO
+           READ REGISTRO-CIVIL-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe un registro con ese folio "
+                       "y libro."
+               NOT INVALID KEY
+                   DISPLAY "Folio: " REGISTRO-NRO-FOLIO
+                   DISPLAY "Libro: " REGISTRO-NRO-LIBRO
+                   DISPLAY "Fecha: " REGISTRO-FECHA
+                   DISPLAY "Cédula: " REGISTRO-CEDULA
+                   DISPLAY "Dirección: " REGISTRO-DIRECCION
+           END-READ.
+
+       MODIFICAR-REGISTRO.
+           DISPLAY FOLIO
+           ACCEPT FOLIO-BUSCADO
+           DISPLAY LIBRO
+           ACCEPT LIBRO-BUSCADO
+           MOVE FOLIO-BUSCADO TO REGISTRO-NRO-FOLIO
+           MOVE LIBRO-BUSCADO TO REGISTRO-NRO-LIBRO
+           READ REGISTRO-CIVIL-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe un registro con ese folio "
+                       "y libro."
+               NOT INVALID KEY
+                   IF PERSONAS-DISPONIBLE NOT = "S"
+                       DISPLAY "No se puede modificar: PERSONAS.DAT "
+                           "no está disponible para validar la "
+                           "cédula."
+                   ELSE
+                       MOVE "N" TO CEDULA-VALIDA
+                       PERFORM UNTIL CEDULA-VALIDA = "S"
+                           PERFORM PEDIR-FECHA-VALIDA
+                           PERFORM PEDIR-CEDULA-VALIDA
+                           DISPLAY DIRECCION
+                           ACCEPT REGISTRO-DIRECCION
+                           PERFORM VALIDAR-CEDULA-EXISTE
+                       END-PERFORM
+                       PERFORM OBTENER-FECHA-HORA
+                       MOVE WS-OPERADOR-ID TO REGISTRO-OPERADOR-ID
+                       MOVE WS-FECHA-HORA
+                           TO REGISTRO-FECHA-HORA-INGRESO
+                       REWRITE REGISTRO-CIVIL-REGISTRO
+                           INVALID KEY
+                               DISPLAY "No se pudo actualizar "
+                                   "el registro."
+                           NOT INVALID KEY
+                               MOVE "MODIFICA" TO WS-AUD-ACCION
+                               PERFORM CONSTRUIR-CLAVE-AUDITORIA
+                               PERFORM REGISTRAR-AUDITORIA
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       ELIMINAR-REGISTRO.
+           DISPLAY FOLIO
+           ACCEPT FOLIO-BUSCADO
+           DISPLAY LIBRO
+           ACCEPT LIBRO-BUSCADO
+           MOVE FOLIO-BUSCADO TO REGISTRO-NRO-FOLIO
+           MOVE LIBRO-BUSCADO TO REGISTRO-NRO-LIBRO
+           READ REGISTRO-CIVIL-ARCHIVO
+               INVALID KEY
+                   DISPLAY "No existe un registro con ese folio "
+                       "y libro."
+               NOT INVALID KEY
+                   DISPLAY "¿Confirma eliminar este registro? (S/N)"
+                   ACCEPT SI-NO
+                   IF SI-NO = "S" OR SI-NO = "s"
+                       PERFORM CONSTRUIR-CLAVE-AUDITORIA
+                       DELETE REGISTRO-CIVIL-ARCHIVO
+                           INVALID KEY
+                               DISPLAY "No se pudo eliminar."
+                           NOT INVALID KEY
+                               MOVE "BAJA" TO WS-AUD-ACCION
+                               PERFORM OBTENER-FECHA-HORA
+                               PERFORM REGISTRAR-AUDITORIA
+                       END-DELETE
+                   END-IF
+           END-READ.
+
        END PROGRAM ENTRADA-REGISTRO-CIVIL.
