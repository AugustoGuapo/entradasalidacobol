@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Reconcile REGISTRO-CIVIL-ARCHIVO against
+      *           PERSONAS-ARCHIVO: report civil registry entries with
+      *           no matching persona, and persona records that have
+      *           never had a civil registry folio opened against them.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIACION-CIVIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRO-CIVIL-ARCHIVO
+           ASSIGN TO "REGCIVIL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REGISTRO-CLAVE
+           ALTERNATE RECORD KEY IS REGISTRO-CEDULA WITH DUPLICATES
+           FILE STATUS IS REGCIVIL-STATUS.
+
+           SELECT PERSONAS-ARCHIVO
+           ASSIGN TO "PERSONAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PERSONA-CEDULA
+           FILE STATUS IS PERSONAS-STATUS.
+
+           SELECT CONCILIACION-ARCHIVO
+           ASSIGN TO "CONCILIACION.OUT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD REGISTRO-CIVIL-ARCHIVO.
+           01 REGISTRO-CIVIL-REGISTRO.
+               COPY "regcivil.cpy".
+
+           FD PERSONAS-ARCHIVO.
+           01 PERSONAS-REGISTRO.
+               COPY "personas.cpy".
+
+           FD CONCILIACION-ARCHIVO.
+           01 CONCILIACION-LINEA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  REGCIVIL-STATUS PIC XX VALUE "00".
+       77  PERSONAS-STATUS PIC XX VALUE "00".
+       77  WS-FIN-REGCIVIL PIC X VALUE "N".
+       77  WS-FIN-PERSONAS PIC X VALUE "N".
+       77  WS-REGCIVIL-DISPONIBLE PIC X VALUE "N".
+       77  WS-PERSONAS-DISPONIBLE PIC X VALUE "N".
+       77  WS-CONT-SIN-PERSONA PIC 9(6) VALUE ZERO.
+       77  WS-CONT-SIN-FOLIO PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           PERFORM SECCION-FOLIOS-SIN-PERSONA.
+           PERFORM SECCION-PERSONAS-SIN-FOLIO.
+           PERFORM PROCEDIMIENTO-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN INPUT REGISTRO-CIVIL-ARCHIVO.
+           IF REGCIVIL-STATUS = "00"
+               MOVE "S" TO WS-REGCIVIL-DISPONIBLE
+           ELSE
+               DISPLAY "No se pudo abrir REGCIVIL.DAT."
+               MOVE "S" TO WS-FIN-REGCIVIL
+           END-IF.
+           OPEN INPUT PERSONAS-ARCHIVO.
+           IF PERSONAS-STATUS = "00"
+               MOVE "S" TO WS-PERSONAS-DISPONIBLE
+           ELSE
+               DISPLAY "No se pudo abrir PERSONAS.DAT."
+               MOVE "S" TO WS-FIN-PERSONAS
+           END-IF.
+           OPEN OUTPUT CONCILIACION-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE REGISTRO-CIVIL-ARCHIVO.
+           CLOSE PERSONAS-ARCHIVO.
+           CLOSE CONCILIACION-ARCHIVO.
+
+       SECCION-FOLIOS-SIN-PERSONA.
+           MOVE SPACE TO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA
+           MOVE "FOLIOS DE REGISTRO CIVIL SIN PERSONA ASOCIADA"
+               TO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA
+           MOVE ALL "-" TO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA
+           PERFORM REVISAR-FOLIO UNTIL WS-FIN-REGCIVIL = "S"
+           MOVE SPACE TO CONCILIACION-LINEA
+           STRING "Total de folios sin persona: "
+               WS-CONT-SIN-PERSONA
+               DELIMITED BY SIZE INTO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA.
+
+       REVISAR-FOLIO.
+           READ REGISTRO-CIVIL-ARCHIVO NEXT
+               AT END
+                   MOVE "S" TO WS-FIN-REGCIVIL
+               NOT AT END
+                   IF WS-PERSONAS-DISPONIBLE = "S"
+                       MOVE REGISTRO-CEDULA TO PERSONA-CEDULA
+                       READ PERSONAS-ARCHIVO
+                           INVALID KEY
+                               ADD 1 TO WS-CONT-SIN-PERSONA
+                               MOVE SPACE TO CONCILIACION-LINEA
+                               STRING "Folio " REGISTRO-NRO-FOLIO
+                                   " cédula " REGISTRO-CEDULA
+                                   " sin persona registrada"
+                                   DELIMITED BY SIZE
+                                   INTO CONCILIACION-LINEA
+                               WRITE CONCILIACION-LINEA
+                       END-READ
+                   ELSE
+                       ADD 1 TO WS-CONT-SIN-PERSONA
+                       MOVE SPACE TO CONCILIACION-LINEA
+                       STRING "Folio " REGISTRO-NRO-FOLIO
+                           " cédula " REGISTRO-CEDULA
+                           " sin verificar (PERSONAS.DAT no "
+                           "disponible)"
+                           DELIMITED BY SIZE
+                           INTO CONCILIACION-LINEA
+                       WRITE CONCILIACION-LINEA
+                   END-IF
+           END-READ.
+
+       SECCION-PERSONAS-SIN-FOLIO.
+           IF WS-PERSONAS-DISPONIBLE = "S"
+               CLOSE PERSONAS-ARCHIVO
+               OPEN INPUT PERSONAS-ARCHIVO
+           END-IF
+           MOVE SPACE TO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA
+           MOVE "PERSONAS SIN FOLIO DE REGISTRO CIVIL"
+               TO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA
+           MOVE ALL "-" TO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA
+           PERFORM REVISAR-PERSONA UNTIL WS-FIN-PERSONAS = "S"
+           MOVE SPACE TO CONCILIACION-LINEA
+           STRING "Total de personas sin folio: "
+               WS-CONT-SIN-FOLIO
+               DELIMITED BY SIZE INTO CONCILIACION-LINEA
+           WRITE CONCILIACION-LINEA.
+
+       REVISAR-PERSONA.
+           READ PERSONAS-ARCHIVO NEXT
+               AT END
+                   MOVE "S" TO WS-FIN-PERSONAS
+               NOT AT END
+                   IF WS-REGCIVIL-DISPONIBLE = "S"
+                       MOVE PERSONA-CEDULA TO REGISTRO-CEDULA
+                       READ REGISTRO-CIVIL-ARCHIVO
+                           KEY IS REGISTRO-CEDULA
+                           INVALID KEY
+                               ADD 1 TO WS-CONT-SIN-FOLIO
+                               MOVE SPACE TO CONCILIACION-LINEA
+                               STRING "Cédula " PERSONA-CEDULA
+                                   " (" PERSONA-NOMBRE ") sin folio"
+                                   DELIMITED BY SIZE
+                                   INTO CONCILIACION-LINEA
+                               WRITE CONCILIACION-LINEA
+                       END-READ
+                   ELSE
+                       ADD 1 TO WS-CONT-SIN-FOLIO
+                       MOVE SPACE TO CONCILIACION-LINEA
+                       STRING "Cédula " PERSONA-CEDULA
+                           " (" PERSONA-NOMBRE ") sin verificar "
+                           "(REGCIVIL.DAT no disponible)"
+                           DELIMITED BY SIZE
+                           INTO CONCILIACION-LINEA
+                       WRITE CONCILIACION-LINEA
+                   END-IF
+           END-READ.
+
+       END PROGRAM CONCILIACION-CIVIL.
