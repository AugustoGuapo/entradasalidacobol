@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Print a paginated listing of PERSONAS-ARCHIVO with
+      *           page headers and a final control total.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO-PERSONAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONAS-ARCHIVO
+           ASSIGN TO "PERSONAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PERSONA-CEDULA
+           FILE STATUS IS PERSONAS-STATUS.
+
+           SELECT LISTADO-ARCHIVO
+           ASSIGN TO "LISTADO-PERSONAS.OUT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PERSONAS-ARCHIVO.
+           01 PERSONAS-REGISTRO.
+               COPY "personas.cpy".
+
+           FD LISTADO-ARCHIVO.
+           01 LISTADO-LINEA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  PERSONAS-STATUS PIC XX VALUE "00".
+       77  WS-FIN-ARCHIVO PIC X VALUE "N".
+       77  WS-LINEAS-EN-PAGINA PIC 9(2) VALUE ZERO.
+       77  WS-MAX-LINEAS-PAGINA PIC 9(2) VALUE 20.
+       77  WS-NRO-PAGINA PIC 9(4) VALUE ZERO.
+       77  WS-TOTAL-REGISTROS PIC 9(6) VALUE ZERO.
+
+       01  WS-ENCABEZADO-1.
+           05  FILLER PIC X(20) VALUE "LISTADO DE PERSONAS".
+           05  FILLER PIC X(10) VALUE SPACE.
+           05  FILLER PIC X(9) VALUE "PÁGINA: ".
+           05  ENC-PAGINA PIC ZZZ9.
+
+       01  WS-ENCABEZADO-2.
+           05  FILLER PIC X(25) VALUE "NOMBRE".
+           05  FILLER PIC X(25) VALUE "APELLIDO".
+           05  FILLER PIC X(12) VALUE "CÉDULA".
+           05  FILLER PIC X(12) VALUE "CELULAR".
+
+       01  WS-DETALLE.
+           05  DET-NOMBRE PIC X(25).
+           05  DET-APELLIDO PIC X(25).
+           05  DET-CEDULA PIC X(12).
+           05  DET-CELULAR PIC X(12).
+
+       01  WS-TOTAL-LINEA.
+           05  FILLER PIC X(28) VALUE "TOTAL DE REGISTROS LEÍDOS: ".
+           05  TOTAL-REGISTROS-EDIT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           PERFORM LEER-Y-LISTAR UNTIL WS-FIN-ARCHIVO = "S".
+           PERFORM IMPRIMIR-TOTAL.
+           PERFORM PROCEDIMIENTO-CIERRE.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN INPUT PERSONAS-ARCHIVO.
+           OPEN OUTPUT LISTADO-ARCHIVO.
+           IF PERSONAS-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir PERSONAS.DAT."
+               MOVE "S" TO WS-FIN-ARCHIVO
+           END-IF.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE PERSONAS-ARCHIVO.
+           CLOSE LISTADO-ARCHIVO.
+
+       LEER-Y-LISTAR.
+           READ PERSONAS-ARCHIVO NEXT
+               AT END
+                   MOVE "S" TO WS-FIN-ARCHIVO
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-REGISTROS
+                   PERFORM IMPRIMIR-DETALLE
+           END-READ.
+
+       IMPRIMIR-DETALLE.
+           IF WS-LINEAS-EN-PAGINA = 0
+               OR WS-LINEAS-EN-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM IMPRIMIR-ENCABEZADO
+           END-IF
+           MOVE PERSONA-NOMBRE TO DET-NOMBRE
+           MOVE PERSONA-APELLIDO TO DET-APELLIDO
+           MOVE PERSONA-CEDULA TO DET-CEDULA
+           MOVE PERSONA-CELULAR TO DET-CELULAR
+           MOVE WS-DETALLE TO LISTADO-LINEA
+           WRITE LISTADO-LINEA
+           ADD 1 TO WS-LINEAS-EN-PAGINA.
+
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WS-NRO-PAGINA
+           MOVE WS-NRO-PAGINA TO ENC-PAGINA
+           MOVE WS-ENCABEZADO-1 TO LISTADO-LINEA
+           WRITE LISTADO-LINEA
+           MOVE SPACE TO LISTADO-LINEA
+           WRITE LISTADO-LINEA
+           MOVE WS-ENCABEZADO-2 TO LISTADO-LINEA
+           WRITE LISTADO-LINEA
+           MOVE ALL "-" TO LISTADO-LINEA
+           WRITE LISTADO-LINEA
+           MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+
+       IMPRIMIR-TOTAL.
+           MOVE WS-TOTAL-REGISTROS TO TOTAL-REGISTROS-EDIT
+           MOVE SPACE TO LISTADO-LINEA
+           WRITE LISTADO-LINEA
+           MOVE WS-TOTAL-LINEA TO LISTADO-LINEA
+           WRITE LISTADO-LINEA.
+
+       END PROGRAM LISTADO-PERSONAS.
