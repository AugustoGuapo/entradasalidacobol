@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Record layout for REGISTRO-CIVIL-ARCHIVO (REGCIVIL.DAT, indexed
+      * by REGISTRO-CLAVE (folio+libro, since the same folio number is
+      * reused across different libros) with REGISTRO-CEDULA as an
+      * alternate key).
+      ******************************************************************
+           05 REGISTRO-CLAVE.
+               10 REGISTRO-NRO-FOLIO PIC X(12).
+               10 REGISTRO-NRO-LIBRO PIC X(12).
+           05 REGISTRO-FECHA PIC X(10).
+           05 REGISTRO-CEDULA PIC X(10).
+           05 REGISTRO-DIRECCION PIC X(50).
+           05 REGISTRO-OPERADOR-ID PIC X(10).
+           05 REGISTRO-FECHA-HORA-INGRESO PIC X(20).
