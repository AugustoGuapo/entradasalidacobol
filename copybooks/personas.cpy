@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Record layout for PERSONAS-ARCHIVO (PERSONAS.DAT, indexed by
+      * PERSONA-CEDULA).  Shared by every program that opens the file.
+      ******************************************************************
+           05 PERSONA-NOMBRE PIC X(25).
+           05 PERSONA-APELLIDO PIC X(25).
+           05 PERSONA-FECHA PIC X(10).
+           05 PERSONA-CEDULA PIC X(10).
+           05 PERSONA-CELULAR PIC X(10).
+           05 PERSONA-OPERADOR-ID PIC X(10).
+           05 PERSONA-FECHA-HORA-INGRESO PIC X(20).
