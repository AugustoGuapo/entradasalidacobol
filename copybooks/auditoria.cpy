@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Record layout for the AUDITORIA.LOG trail written by every
+      * program that adds, modifies or deletes a record.
+      ******************************************************************
+           05 AUD-PROGRAMA PIC X(25).
+           05 AUD-ACCION PIC X(10).
+           05 AUD-CLAVE PIC X(25).
+           05 AUD-OPERADOR-ID PIC X(10).
+           05 AUD-FECHA-HORA PIC X(20).
