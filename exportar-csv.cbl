@@ -0,0 +1,214 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Export PERSONAS-ARCHIVO and REGISTRO-CIVIL-ARCHIVO to
+      *           quoted, comma-delimited CSV files with a header row
+      *           matching each copybook's field names.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-CSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONAS-ARCHIVO
+           ASSIGN TO "PERSONAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PERSONA-CEDULA
+           FILE STATUS IS PERSONAS-STATUS.
+
+           SELECT REGISTRO-CIVIL-ARCHIVO
+           ASSIGN TO "REGCIVIL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REGISTRO-CLAVE
+           ALTERNATE RECORD KEY IS REGISTRO-CEDULA WITH DUPLICATES
+           FILE STATUS IS REGCIVIL-STATUS.
+
+           SELECT PERSONAS-CSV-ARCHIVO
+           ASSIGN TO "PERSONAS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REGCIVIL-CSV-ARCHIVO
+           ASSIGN TO "REGCIVIL.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PERSONAS-ARCHIVO.
+           01 PERSONAS-REGISTRO.
+               COPY "personas.cpy".
+
+           FD REGISTRO-CIVIL-ARCHIVO.
+           01 REGISTRO-CIVIL-REGISTRO.
+               COPY "regcivil.cpy".
+
+           FD PERSONAS-CSV-ARCHIVO.
+           01 PERSONAS-CSV-LINEA PIC X(200).
+
+           FD REGCIVIL-CSV-ARCHIVO.
+           01 REGCIVIL-CSV-LINEA PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  PERSONAS-STATUS PIC XX VALUE "00".
+       77  REGCIVIL-STATUS PIC XX VALUE "00".
+       77  WS-FIN-PERSONAS PIC X VALUE "N".
+       77  WS-FIN-REGCIVIL PIC X VALUE "N".
+       77  WS-TOTAL-PERSONAS PIC 9(6) VALUE ZERO.
+       77  WS-TOTAL-REGCIVIL PIC 9(6) VALUE ZERO.
+       77  WS-COMILLA PIC X VALUE '"'.
+       77  WS-COMA PIC X VALUE ",".
+       77  WS-CAMPO-ENTRADA PIC X(50).
+       77  WS-CAMPO-ESCAPADO PIC X(100).
+       77  WS-NOMBRE-ESCAPADO PIC X(100).
+       77  WS-APELLIDO-ESCAPADO PIC X(100).
+       77  WS-DIRECCION-ESCAPADA PIC X(100).
+       77  WS-OPERADOR-ESCAPADO PIC X(100).
+       77  WS-ESC-IDX PIC 9(3).
+       77  WS-ESC-LON PIC 9(3).
+       77  WS-ESC-POS PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PROCEDIMIENTO-APERTURA.
+           PERFORM EXPORTAR-PERSONAS.
+           PERFORM EXPORTAR-REGISTRO-CIVIL.
+           PERFORM PROCEDIMIENTO-CIERRE.
+           DISPLAY "Personas exportadas: " WS-TOTAL-PERSONAS.
+           DISPLAY "Registros civiles exportados: " WS-TOTAL-REGCIVIL.
+           STOP RUN.
+
+       PROCEDIMIENTO-APERTURA.
+           OPEN INPUT PERSONAS-ARCHIVO.
+           OPEN INPUT REGISTRO-CIVIL-ARCHIVO.
+           OPEN OUTPUT PERSONAS-CSV-ARCHIVO.
+           OPEN OUTPUT REGCIVIL-CSV-ARCHIVO.
+
+       PROCEDIMIENTO-CIERRE.
+           CLOSE PERSONAS-ARCHIVO.
+           CLOSE REGISTRO-CIVIL-ARCHIVO.
+           CLOSE PERSONAS-CSV-ARCHIVO.
+           CLOSE REGCIVIL-CSV-ARCHIVO.
+
+       EXPORTAR-PERSONAS.
+           IF PERSONAS-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir PERSONAS.DAT."
+           ELSE
+               STRING "PERSONA-NOMBRE" WS-COMA
+                   "PERSONA-APELLIDO" WS-COMA
+                   "PERSONA-FECHA" WS-COMA
+                   "PERSONA-CEDULA" WS-COMA
+                   "PERSONA-CELULAR" WS-COMA
+                   "PERSONA-OPERADOR-ID" WS-COMA
+                   "PERSONA-FECHA-HORA-INGRESO"
+                   DELIMITED BY SIZE INTO PERSONAS-CSV-LINEA
+               WRITE PERSONAS-CSV-LINEA
+               PERFORM EXPORTAR-PERSONA UNTIL WS-FIN-PERSONAS = "S"
+           END-IF.
+
+       EXPORTAR-PERSONA.
+           READ PERSONAS-ARCHIVO NEXT
+               AT END
+                   MOVE "S" TO WS-FIN-PERSONAS
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-PERSONAS
+                   MOVE PERSONA-NOMBRE TO WS-CAMPO-ENTRADA
+                   PERFORM ESCAPAR-CAMPO
+                   MOVE WS-CAMPO-ESCAPADO TO WS-NOMBRE-ESCAPADO
+                   MOVE PERSONA-APELLIDO TO WS-CAMPO-ENTRADA
+                   PERFORM ESCAPAR-CAMPO
+                   MOVE WS-CAMPO-ESCAPADO TO WS-APELLIDO-ESCAPADO
+                   MOVE PERSONA-OPERADOR-ID TO WS-CAMPO-ENTRADA
+                   PERFORM ESCAPAR-CAMPO
+                   MOVE WS-CAMPO-ESCAPADO TO WS-OPERADOR-ESCAPADO
+                   STRING
+                       WS-COMILLA FUNCTION TRIM(WS-NOMBRE-ESCAPADO)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(WS-APELLIDO-ESCAPADO)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(PERSONA-FECHA)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(PERSONA-CEDULA)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(PERSONA-CELULAR)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(WS-OPERADOR-ESCAPADO)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA
+                           FUNCTION TRIM(PERSONA-FECHA-HORA-INGRESO)
+                           WS-COMILLA
+                       DELIMITED BY SIZE INTO PERSONAS-CSV-LINEA
+                   WRITE PERSONAS-CSV-LINEA
+           END-READ.
+
+       EXPORTAR-REGISTRO-CIVIL.
+           IF REGCIVIL-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir REGCIVIL.DAT."
+           ELSE
+               STRING "REGISTRO-NRO-FOLIO" WS-COMA
+                   "REGISTRO-NRO-LIBRO" WS-COMA
+                   "REGISTRO-FECHA" WS-COMA
+                   "REGISTRO-CEDULA" WS-COMA
+                   "REGISTRO-DIRECCION" WS-COMA
+                   "REGISTRO-OPERADOR-ID" WS-COMA
+                   "REGISTRO-FECHA-HORA-INGRESO"
+                   DELIMITED BY SIZE INTO REGCIVIL-CSV-LINEA
+               WRITE REGCIVIL-CSV-LINEA
+               PERFORM EXPORTAR-REGCIVIL UNTIL WS-FIN-REGCIVIL = "S"
+           END-IF.
+
+       EXPORTAR-REGCIVIL.
+           READ REGISTRO-CIVIL-ARCHIVO NEXT
+               AT END
+                   MOVE "S" TO WS-FIN-REGCIVIL
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-REGCIVIL
+                   MOVE REGISTRO-DIRECCION TO WS-CAMPO-ENTRADA
+                   PERFORM ESCAPAR-CAMPO
+                   MOVE WS-CAMPO-ESCAPADO TO WS-DIRECCION-ESCAPADA
+                   MOVE REGISTRO-OPERADOR-ID TO WS-CAMPO-ENTRADA
+                   PERFORM ESCAPAR-CAMPO
+                   MOVE WS-CAMPO-ESCAPADO TO WS-OPERADOR-ESCAPADO
+                   STRING
+                       WS-COMILLA FUNCTION TRIM(REGISTRO-NRO-FOLIO)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(REGISTRO-NRO-LIBRO)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(REGISTRO-FECHA)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(REGISTRO-CEDULA)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(WS-DIRECCION-ESCAPADA)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA FUNCTION TRIM(WS-OPERADOR-ESCAPADO)
+                           WS-COMILLA WS-COMA
+                       WS-COMILLA
+                           FUNCTION TRIM(REGISTRO-FECHA-HORA-INGRESO)
+                           WS-COMILLA
+                       DELIMITED BY SIZE INTO REGCIVIL-CSV-LINEA
+                   WRITE REGCIVIL-CSV-LINEA
+           END-READ.
+
+       ESCAPAR-CAMPO.
+           MOVE SPACE TO WS-CAMPO-ESCAPADO
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CAMPO-ENTRADA))
+               TO WS-ESC-LON
+           MOVE 1 TO WS-ESC-POS
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+               UNTIL WS-ESC-IDX > WS-ESC-LON
+               IF WS-CAMPO-ENTRADA(WS-ESC-IDX:1) = WS-COMILLA
+                   MOVE WS-COMILLA
+                       TO WS-CAMPO-ESCAPADO(WS-ESC-POS:1)
+                   ADD 1 TO WS-ESC-POS
+                   MOVE WS-COMILLA
+                       TO WS-CAMPO-ESCAPADO(WS-ESC-POS:1)
+                   ADD 1 TO WS-ESC-POS
+               ELSE
+                   MOVE WS-CAMPO-ENTRADA(WS-ESC-IDX:1)
+                       TO WS-CAMPO-ESCAPADO(WS-ESC-POS:1)
+                   ADD 1 TO WS-ESC-POS
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM EXPORTAR-CSV.
